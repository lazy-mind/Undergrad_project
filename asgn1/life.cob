@@ -24,46 +24,91 @@
        environment division.
        input-output section.
        file-control. 
-           select myfile assign to 'input.txt'
+           select myfile assign dynamic input_file_name
              organization is line sequential
 			 status is open-status.
-           select outfile assign to output_file_name
+           select outfile assign dynamic output_file_name
              organization is line sequential.
+           select checkpointfile assign dynamic checkpoint_file_name
+             organization is line sequential
+             status is checkpoint_open_status.
+           select reportfile assign dynamic report_file_name
+             organization is line sequential.
+           select csvfile assign dynamic csv_file_name
+             organization is line sequential.
+           select auditfile assign to 'audit.log'
+             organization is line sequential
+             status is audit_open_status.
 
        data division.
        file section.
        fd myfile.
-       01 each-line pic x(200).
+       01 each-line pic x(260).
        fd outfile.
        01 out-line.
-	      03 out-line-content pic x(1) occurs 1 to 102 times
+	      03 out-line-content pic x(1) occurs 1 to 260 times
 		     depending on out-line-len.
-         
+       fd checkpointfile.
+       01 checkpoint-line pic x(260).
+       fd reportfile.
+       01 report-line pic x(260).
+       fd csvfile.
+       01 csv-line pic x(260).
+       fd auditfile.
+       01 audit-line pic x(260).
+
        working-storage section.
        01 out-line-len pic 9(3).
        01 open-status pic 9(2).
-       01 echo-string pic X(102).
+      * input dataset name - defaults to input.txt but can be overridden
+      * by a JCL PARM (surfaced to a batch COBOL program as the command
+      * line argument) or, failing that, an environment variable, the
+      * same way output_file_name is built up for each deck's outfile
+       01 input_file_name pic x(50) value 'input.txt'.
+       01 input_file_parm pic x(50).
+       01 input_file_env pic x(50).
+       01 echo-string pic X(260).
        01 reach_file_end pic 9(1) value 0.
        01 stringtable.
-          03 eachstringdata occurs 104.
-             05 eachstring pic X(104).
+          03 eachstringdata occurs 3000.
+             05 eachstring pic X(260).
+      * ceiling on the whole control file - several near-max-size decks
+      * back to back can exceed eachstringdata's 3000 lines; checked in
+      * read_input_file so an oversize control file is rejected cleanly
+      * instead of writing past the table and clobbering what follows it
+       01 max_control_lines pic 9(5) value 3000.
+       01 bad_line_number pic 9(5) value 0.
+      * ceiling on a single deck's board - classroom decks used to be
+      * capped at 100x82; widened well past that so a bigger board
+      * does not run store_pattern off the end of the tables.
+       01 max_table_row pic 9(3) value 500.
+       01 max_table_col pic 9(3) value 250.
        01 lifetable.
-          03 tablerow occurs 100.
-             05 tablecol pic x(1) occurs 82.
+          03 tablerow occurs 500.
+             05 tablecol pic x(1) occurs 250.
        01 checktable.
-          03 checktablerow occurs 100.
-             05 checktablecol pic x(1) occurs 82.
-       01 access_string pic 9(3) value 0.
+          03 checktablerow occurs 500.
+             05 checktablecol pic x(1) occurs 250.
+       01 access_string pic 9(5) value 0.
+       01 deck_base pic 9(5) value 0.
        01 accessrow pic 9(3) value 1.
        01 accesscol pic 9(3) value 0.
-       01 linenumber pic 9(3) value 0.
+       01 linenumber pic 9(5) value 0.
        01 singlecharacter pic X(1).
 
+      * deck validation
+       01 invalid_deck pic 9(1) value 0.
+       01 validate_row pic 9(3) value 0.
+       01 validate_col pic 9(3) value 0.
+       01 validate_linenumber pic 9(5) value 0.
+       01 validate_char pic X(1).
+
        01 file_name pic x(1000).
-       01 name_size pic 9(5) value 0. 
+       01 name_size pic 9(5) value 0.
        01 iteration pic 9(5) value 0.
        01 actualrow pic 9(3) value 0.
-       01 actualcol pic 9(2) value 0.
+       01 actualcol pic 9(3) value 0.
+       01 toroidal_flag pic x(1) value '0'.
        01 findspace pic 9(1) value 0.
        01 firstend pic 9(1) value 0.
        01 secondstart pic 9(1) value 0.
@@ -81,6 +126,79 @@
        01 suffix_name pic x(7) value 'cob.txt'.
        01 output_file_size pic 99 value 1.
 
+      * deck name trimmed of the trailing pad that eachstring carries
+      * (widened to x(260) by the 500-row grid ceiling), for console
+      * messages only - the file-name STRING calls already trim it
+      * themselves via delimited by space
+       01 deck_name_trim pic x(50).
+
+      * checkpoint/restart - lets a long simulation resume after an
+      * abend or a batch-window cutoff instead of starting at gen 0
+       01 checkpoint_file_name pic x(50).
+       01 checkpoint_suffix pic x(7) value 'chk.txt'.
+       01 checkpoint_file_size pic 99 value 1.
+       01 checkpoint_open_status pic x(2).
+       01 checkpoint_interval pic 9(5) value 1000.
+       01 checkpoint_quotient pic 9(5).
+       01 checkpoint_remainder pic 9(5).
+       01 checkpoint_row pic 9(3) value 0.
+       01 checkpoint_count_field pic 9(5) value 0.
+       01 resume_loaded pic 9(1) value 0.
+
+      * per-generation population report and oscillator (period)
+      * detection - history_slot keeps the last 11 generations'
+      * boards so periods 2 through 10 can be recognised
+       01 report_file_name pic x(50).
+       01 report_suffix pic x(7) value 'rpt.txt'.
+       01 report_file_size pic 99 value 1.
+       01 report_line_text pic x(260).
+       01 report_line_size pic 99 value 1.
+
+      * coordinate-list (csv) output, a comma-delimited row,col pair
+      * per live cell, laid alongside the fixed-width grid output
+       01 csv_file_name pic x(50).
+       01 csv_suffix pic x(7) value 'csv.txt'.
+       01 csv_file_size pic 99 value 1.
+       01 csv_row_field pic 9(3).
+       01 csv_col_field pic 9(3).
+       01 live_cell_count pic 9(6) value 0.
+
+      * append-only audit log across executions - one line per deck
+      * processed, naming the input file, the deck, the requested
+      * iteration count, how many generations actually ran and the
+      * outcome, stamped with the run's date and time
+       01 audit_open_status pic x(2).
+       01 audit_outcome pic x(25).
+       01 audit_current_date pic x(21).
+       01 audit_record pic x(260).
+       01 audit_size pic 9(3) value 1.
+      * generations actually run, for the audit log only - countiteration
+      * itself ends up at iteration + 1 on exhaustion (it is incremented
+      * before simulation's "countiteration <= iteration" bound check is
+      * tested), so it cannot be logged directly without overstating how
+      * many generations really ran by one
+       01 audit_generations pic 9(5) value 0.
+       01 history_table.
+          03 history_slot occurs 11.
+             05 history_gen_num pic 9(5).
+             05 history_row occurs 500.
+                07 history_col pic x(1) occurs 250.
+       01 history_slot_index pic 9(2) value 0.
+       01 history_quotient pic 9(5) value 0.
+       01 history_lookup_gen pic 9(5) value 0.
+       01 compare_slot pic 9(2) value 0.
+       01 compare_period pic 9(2) value 0.
+       01 compare_row pic 9(3) value 0.
+       01 compare_col pic 9(3) value 0.
+       01 rows_equal pic 9(1) value 0.
+       01 is_periodic pic 9(1) value 0.
+       01 detected_period pic 9(2) value 0.
+       01 report_statement1 pic x(11) value 'GENERATION '.
+       01 report_statement2 pic x(12) value ' POPULATION '.
+       01 report_statement3 pic x(07) value 'PERIOD-'.
+       01 report_statement4 pic x(35)
+           value ' OSCILLATOR DETECTED AT GENERATION '.
+
        01 statement1 pic x(29)
            value 'It is a still life initially.'.
        01 statement2 pic x(40)
@@ -95,36 +213,149 @@
        01 message3 pic x(1000).
        01 message3_size pic 99 value 1.
 
-       01 count_string pic x(5).
+      * widened from x(5) to x(6) so the same find_start_function
+      * scan also serves live_cell_count (pic 9(6))
+       01 count_string pic x(6).
        01 find_start pic 9(1) value 0.
        01 sublength pic 9(1) value 5.
+       01 trimmed_field1 pic x(6).
+       01 trimmed_field2 pic x(6).
 
        procedure division.
        main-paragraph.
-           open input myfile 
+           perform resolve_input_file_name
+           open input myfile
       * error handling
 		   if open-status is not = 0
-		      display 'file non exist'
 			  perform termination_routine
 		   end-if
            perform read_input_file
-           perform get_iteration
-           perform store_pattern
-           perform simulation
-           perform write_output_file
+           move 0 to deck_base
+           perform process_decks
            close myfile
            stop run.
+      * a JCL PARM passed to a batch COBOL program surfaces as its
+      * command line argument, so that is checked first; falling back
+      * to an environment variable and then the input.txt default
+       resolve_input_file_name.
+           move spaces to input_file_parm
+           accept input_file_parm from command-line
+           if input_file_parm not = spaces
+              move input_file_parm to input_file_name
+           else
+              move spaces to input_file_env
+              accept input_file_env from environment 'LIFE_INPUT_FILE'
+              if input_file_env not = spaces
+                 move input_file_env to input_file_name
+              end-if
+           end-if.
+      * walk the control file one deck at a time - each deck is a
+      * name line, an iteration line and a row/col + grid, laid end
+      * to end, so a single submission can carry several patterns
+       process_decks.
+           if deck_base < access_string
+              perform get_iteration
+              perform validate_pattern
+              if invalid_deck = 0
+                 perform build_checkpoint_name
+                 perform load_checkpoint
+                 if resume_loaded = 1
+                    perform trim_deck_name
+                    display 'deck ' deck_name_trim
+                       ' resuming from checkpoint at generation '
+                       countiteration
+                    perform init_from_checkpoint
+                 else
+                    perform store_pattern
+                 end-if
+                 perform run_simulation_with_report
+                 perform write_output_file
+                 perform write_csv_file
+                 if is_still_life = 1
+                    move 'STILL-LIFE' to audit_outcome
+                    move countiteration to audit_generations
+                 else
+                    move 'EXHAUSTED-ITERATIONS' to audit_outcome
+                    move iteration to audit_generations
+                 end-if
+                 perform write_audit_entry
+              else
+                 move 'REJECTED' to audit_outcome
+                 move 0 to audit_generations
+                 perform write_audit_entry
+                 if actualrow < 1 or actualrow > max_table_row
+                    perform trim_deck_name
+                    display 'deck ' deck_name_trim
+                       ' rejected, row count unusable - abandoning '
+                       'rest of the batch'
+      * actualrow is the very value that is wrong, so the remaining
+      * decks cannot be counted (their start lines cannot be located
+      * without it) - the line count still abandoned is logged in
+      * generations= instead, as the closest honest measure of how
+      * much of the control file was dropped
+                    move 'BATCH-ABANDONED' to audit_outcome
+                    compute audit_generations =
+                       access_string - deck_base
+                    perform write_audit_entry
+                    move access_string to deck_base
+                    go to process_decks
+                 end-if
+                 perform trim_deck_name
+                 display 'deck ' deck_name_trim
+                    ' rejected, skipping to next deck'
+              end-if
+              compute deck_base = deck_base + 3 + actualrow
+              go to process_decks
+           end-if.
 
+      * open-status is checked rather than just failing generically so
+      * the operator sees why the run could not start - file status
+      * 35 is "file not found", 37 is "open mode not allowed" (the
+      * usual way a permission problem surfaces), anything else
+      * non-zero is reported as a plain I/O error
        termination_routine.
+           evaluate open-status
+              when 00
+                 continue
+              when 35
+                 display 'input file not found'
+                 move 8 to return-code
+              when 37
+                 display 'input file permission denied'
+                 move 12 to return-code
+              when other
+                 display 'input file i/o error, status ' open-status
+                 move 16 to return-code
+           end-evaluate
 	       close myfile
 	       stop run.
-      * read line by line   
+      * read line by line - open-status is also the read status for
+      * myfile (the select clause's "status is" applies to every
+      * operation on the file, not just open), so a line longer than
+      * each-line's 260 bytes is caught here as status 06 instead of
+      * being silently split across the following reads
        read_input_file.
            read myfile into echo-string
-                at end 
+                at end
                    move 1 to reach_file_end
-                not at end 
+                not at end
+                   if open-status not = 0
+                      move access_string to bad_line_number
+                      add 1 to bad_line_number
+                      display 'control file line ' bad_line_number
+                         ' is longer than 260 characters, aborting'
+                      move 20 to return-code
+                      close myfile
+                      stop run
+                   end-if
                    add 1 to access_string
+                   if access_string > max_control_lines
+                      display 'control file has more than '
+                         max_control_lines ' lines, aborting'
+                      move 24 to return-code
+                      close myfile
+                      stop run
+                   end-if
                    move echo-string to eachstring(access_string)
            end-read
            if reach_file_end is equal to 0
@@ -132,15 +363,337 @@
            end-if.
       * get iteration,row,col    
        get_iteration.
-	       UNSTRING eachstring(3) DELIMITED BY SPACE
-                INTO actualrow, actualcol
+           move '0' to toroidal_flag
+           UNSTRING eachstring(deck_base + 3) DELIMITED BY SPACE
+                INTO actualrow, actualcol, toroidal_flag
            END-UNSTRING
-		   COMPUTE iteration = FUNCTION NUMVAL(eachstring(2)).
+           COMPUTE iteration =
+                FUNCTION NUMVAL(eachstring(deck_base + 2)).
+      * reject a deck up front instead of letting store_pattern copy
+      * an oversize row/col or a stray character into the tables
+       validate_pattern.
+           move 0 to invalid_deck
+           if actualrow < 1 or actualrow > max_table_row
+              perform trim_deck_name
+              display 'deck ' deck_name_trim
+                 ': actualrow ' actualrow ' out of range 1 to '
+                 max_table_row
+              move 1 to invalid_deck
+           end-if
+           if actualcol < 1 or actualcol > max_table_col
+              perform trim_deck_name
+              display 'deck ' deck_name_trim
+                 ': actualcol ' actualcol ' out of range 1 to '
+                 max_table_col
+              move 1 to invalid_deck
+           end-if
+           if invalid_deck = 0
+              move 0 to validate_row
+              perform validate_pattern_row
+           end-if.
+       validate_pattern_row.
+           add 1 to validate_row
+           move deck_base to validate_linenumber
+           add 3 to validate_linenumber
+           add validate_row to validate_linenumber
+           move 0 to validate_col
+           perform validate_pattern_col
+           if validate_row < actualrow and invalid_deck = 0
+              go to validate_pattern_row
+           end-if.
+       validate_pattern_col.
+           add 1 to validate_col
+           if validate_col <= actualcol
+              move eachstring(validate_linenumber)(validate_col:1)
+                   to validate_char
+              if validate_char is not = '0' and
+                 validate_char is not = '*'
+                 perform trim_deck_name
+                 display 'deck ' deck_name_trim
+                    ': invalid character at line ' validate_linenumber
+                    ' column ' validate_col
+                 move 1 to invalid_deck
+              end-if
+              if invalid_deck = 0
+                 go to validate_pattern_col
+              end-if
+           end-if.
+      * scratch copy of the deck name for console messages, trimmed of
+      * the trailing pad eachstring carries since it was widened to
+      * x(260) for the 500-row grid ceiling
+       trim_deck_name.
+           move spaces to deck_name_trim
+           string eachstring(deck_base + 1) delimited by space
+             into deck_name_trim
+           end-string.
+      * checkpoint file for this deck is named after it, same way
+      * write_output_file names the deck's outfile
+       build_checkpoint_name.
+           move spaces to checkpoint_file_name
+           move 1 to checkpoint_file_size
+           string eachstring(deck_base + 1) delimited by space
+                  checkpoint_suffix delimited by size
+             into checkpoint_file_name
+             with pointer checkpoint_file_size
+             on overflow display 'overflow!'
+           end-string.
+      * resume a deck already in progress - loads countiteration and
+      * the live board from the checkpoint file in place of
+      * store_pattern, if one exists for this deck
+       load_checkpoint.
+           move 0 to resume_loaded
+           open input checkpointfile
+           if checkpoint_open_status = '00'
+              read checkpointfile into checkpoint-line
+                 at end move 0 to resume_loaded
+                 not at end
+                    move checkpoint-line(1:5) to checkpoint_count_field
+                    move checkpoint_count_field to countiteration
+                    move checkpoint-line(6:1) to is_periodic
+                    move checkpoint-line(7:2) to detected_period
+                    move 1 to resume_loaded
+              end-read
+              if resume_loaded = 1
+                 move 0 to checkpoint_row
+                 perform load_checkpoint_rows
+              end-if
+              close checkpointfile
+           end-if.
+       load_checkpoint_rows.
+           add 1 to checkpoint_row
+           if checkpoint_row <= actualrow
+              read checkpointfile into checkpoint-line
+                 at end move 0 to resume_loaded
+                 not at end
+                    move checkpoint-line(1:actualcol)
+                         to tablerow(checkpoint_row)(1:actualcol)
+              end-read
+              if resume_loaded = 1
+                 go to load_checkpoint_rows
+              end-if
+           end-if.
+      * having resumed tablerow/countiteration from the checkpoint,
+      * still need checktable cleared and the per-generation flags
+      * reset the same way store_pattern would set them up fresh
+       init_from_checkpoint.
+           move 0 to accessrow
+           move 0 to accesscol
+           perform init_from_checkpoint_row
+           move 0 to accessrow
+           move 0 to accesscol
+           move 0 to is_still_life
+           move 0 to havenewbirth
+           move 0 to havenewdied.
+       init_from_checkpoint_row.
+           add 1 to accessrow
+           move 0 to accesscol
+           perform init_from_checkpoint_col
+           if accessrow < actualrow
+              go to init_from_checkpoint_row
+           end-if.
+       init_from_checkpoint_col.
+           add 1 to accesscol
+           if accesscol <= actualcol
+              move '0' to checktablecol(accessrow, accesscol)
+              go to init_from_checkpoint_col
+           end-if.
+      * snapshot tablerow plus countiteration so a killed job can pick
+      * the simulation back up instead of rerunning from gen 0 - also
+      * carries is_periodic/detected_period so a resume does not
+      * re-announce an oscillator that was already reported before the
+      * interruption under a later, misleading generation number
+       write_checkpoint.
+           open output checkpointfile
+           move spaces to checkpoint-line
+           move countiteration to checkpoint_count_field
+           move checkpoint_count_field to checkpoint-line(1:5)
+           move is_periodic to checkpoint-line(6:1)
+           move detected_period to checkpoint-line(7:2)
+           write checkpoint-line
+           move 0 to checkpoint_row
+           perform write_checkpoint_rows
+           close checkpointfile.
+       write_checkpoint_rows.
+           add 1 to checkpoint_row
+           if checkpoint_row <= actualrow
+              move spaces to checkpoint-line
+              move tablerow(checkpoint_row)(1:actualcol)
+                   to checkpoint-line(1:actualcol)
+              write checkpoint-line
+              go to write_checkpoint_rows
+           end-if.
+      * the per-generation report file is named after the deck, same
+      * as the outfile and the checkpoint file
+       build_report_name.
+           move spaces to report_file_name
+           move 1 to report_file_size
+           string eachstring(deck_base + 1) delimited by space
+                  report_suffix delimited by size
+             into report_file_name
+             with pointer report_file_size
+             on overflow display 'overflow!'
+           end-string.
+       count_live_cells.
+           move 0 to live_cell_count
+           move 0 to accessrow
+           move 0 to accesscol
+           perform count_live_cells_row
+           move 0 to accessrow
+           move 0 to accesscol.
+       count_live_cells_row.
+           add 1 to accessrow
+           move 0 to accesscol
+           perform count_live_cells_col
+           if accessrow < actualrow
+              go to count_live_cells_row
+           end-if.
+       count_live_cells_col.
+           add 1 to accesscol
+           if accesscol <= actualcol
+              if tablecol(accessrow, accesscol) = '*'
+                 add 1 to live_cell_count
+              end-if
+              go to count_live_cells_col
+           end-if.
+      * write one report line for the generation the board is
+      * currently in (countiteration) - generation and population are
+      * stripped of leading zeros the same way find_start_function
+      * already does for write_report_summary/output_part2, so the
+      * report reads "GENERATION 1" instead of "GENERATION 00001"
+       report_generation_line.
+           move spaces to report_line_text
+           move 1 to report_line_size
+           move spaces to trimmed_field1
+           move spaces to trimmed_field2
+           if countiteration = 0
+              move '0' to trimmed_field1
+           else
+              move countiteration to count_string
+              move 0 to find_start
+              move 5 to sublength
+              perform find_start_function
+              move count_string(find_start:sublength) to trimmed_field1
+           end-if
+           if live_cell_count = 0
+              move '0' to trimmed_field2
+           else
+              move live_cell_count to count_string
+              move 0 to find_start
+              move 6 to sublength
+              perform find_start_function
+              move count_string(find_start:sublength) to trimmed_field2
+           end-if
+           string report_statement1 delimited by size
+                  trimmed_field1 delimited by space
+                  report_statement2 delimited by size
+                  trimmed_field2 delimited by space
+             into report_line_text
+             with pointer report_line_size
+             on overflow display 'overflow!'
+           end-string
+           write report-line from report_line_text.
+      * announce the first time a periodic cycle is recognised - period
+      * and generation are stripped of leading zeros the same way
+      * report_generation_line does, so the report does not switch
+      * between "GENERATION 2" and "GENERATION 00002" line to line
+       report_period_line.
+           move spaces to report_line_text
+           move 1 to report_line_size
+           move spaces to trimmed_field1
+           move spaces to trimmed_field2
+           if detected_period = 0
+              move '0' to trimmed_field1
+           else
+              move detected_period to count_string
+              move 0 to find_start
+              move 2 to sublength
+              perform find_start_function
+              move count_string(find_start:sublength) to trimmed_field1
+           end-if
+           if countiteration = 0
+              move '0' to trimmed_field2
+           else
+              move countiteration to count_string
+              move 0 to find_start
+              move 5 to sublength
+              perform find_start_function
+              move count_string(find_start:sublength) to trimmed_field2
+           end-if
+           string report_statement3 delimited by size
+                  trimmed_field1 delimited by space
+                  report_statement4 delimited by size
+                  trimmed_field2 delimited by space
+             into report_line_text
+             with pointer report_line_size
+             on overflow display 'overflow!'
+           end-string
+           write report-line from report_line_text.
+      * keep the last 11 generations of the board so period-2 through
+      * period-10 oscillators can be recognised
+       record_history.
+           divide countiteration by 11 giving history_quotient
+              remainder history_slot_index
+           add 1 to history_slot_index
+           move countiteration to history_gen_num(history_slot_index)
+           move 0 to compare_row
+           perform record_history_row
+           move 0 to compare_row.
+       record_history_row.
+           add 1 to compare_row
+           if compare_row <= actualrow
+              move tablerow(compare_row)(1:actualcol)
+                   to history_row(history_slot_index, compare_row)
+                      (1:actualcol)
+              go to record_history_row
+           end-if.
+      * compare the current board against 2..10 generations back; the
+      * first match found is reported as the period
+       detect_cycle.
+           move 2 to compare_period
+           perform detect_cycle_step.
+       detect_cycle_step.
+           if compare_period <= 10 and is_periodic = 0
+              if compare_period <= countiteration
+                 compute history_lookup_gen =
+                    countiteration - compare_period
+                 divide history_lookup_gen by 11
+                    giving history_quotient remainder compare_slot
+                 add 1 to compare_slot
+                 perform compare_to_history
+                 if rows_equal = 1
+                    move 1 to is_periodic
+                    move compare_period to detected_period
+                 end-if
+              end-if
+              add 1 to compare_period
+              go to detect_cycle_step
+           end-if.
+       compare_to_history.
+           move 1 to rows_equal
+           move 0 to compare_row
+           perform compare_to_history_row.
+       compare_to_history_row.
+           add 1 to compare_row
+           if compare_row <= actualrow and rows_equal = 1
+              move 0 to compare_col
+              perform compare_to_history_col
+              go to compare_to_history_row
+           end-if.
+       compare_to_history_col.
+           add 1 to compare_col
+           if compare_col <= actualcol and rows_equal = 1
+              if tablecol(compare_row, compare_col) is not =
+                 history_col(compare_slot, compare_row, compare_col)
+                 move 0 to rows_equal
+              end-if
+              go to compare_to_history_col
+           end-if.
       * store the pattern in tow table, one for processing,
       * one for record the changing position
        store_pattern.
            add 1 to accesscol
-           move 3 to linenumber
+           move deck_base to linenumber
+           add 3 to linenumber
            add accessrow to linenumber
            if accesscol <= actualcol
                move eachstring(linenumber)(accesscol:accesscol) 
@@ -165,12 +718,41 @@
            
            move 0 to accessrow
            move 0 to accesscol
-           move 0 to countiteration.
-      
-	  
+           move 0 to countiteration
+           move 0 to is_still_life
+           move 0 to havenewbirth
+           move 0 to havenewdied.
+
+
       * simulate the living process
          birth_function2.
-		   add 1 to accesscol
+           add 1 to accesscol
+           if toroidal_flag = '1'
+              perform count_neighbours_toroidal
+           else
+              perform count_neighbours_bounded
+           end-if
+
+           if tablecol(accessrow, accesscol) = '0' and
+		      countneighbour = 3
+              move '*' to checktablecol(accessrow, accesscol)
+              move 1 to havenewbirth
+           end-if
+
+           if tablecol(accessrow, accesscol) = '*'
+              and countneighbour is not = 3
+              and countneighbour is not = 2
+              move '*' to checktablecol(accessrow, accesscol)
+              move 1 to havenewdied
+           end-if
+
+           move 0 to countneighbour
+           if accesscol < actualcol
+               go to birth_function2
+           end-if.
+
+      * count live neighbours, board edges clipped (no wraparound)
+       count_neighbours_bounded.
            if accessrow > 1
               move accessrow to temprow
               subtract 1 from temprow
@@ -245,26 +827,107 @@
               if tablecol(temprow, tempcol) = '*'
                  add 1 to countneighbour
               end-if
+           end-if.
+
+      * count live neighbours, edges wrapping around to the far side
+      * of the board (toroidal mode, deck parameter line flag = '1')
+       count_neighbours_toroidal.
+           move accessrow to temprow
+           subtract 1 from temprow
+           if temprow < 1
+              move actualrow to temprow
+           end-if
+           move accesscol to tempcol
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
            end-if
 
-           if tablecol(accessrow, accesscol) = '0' and 
-		      countneighbour = 3
-              move '*' to checktablecol(accessrow, accesscol)
-              move 1 to havenewbirth
+           move accessrow to temprow
+           subtract 1 from temprow
+           if temprow < 1
+              move actualrow to temprow
+           end-if
+           move accesscol to tempcol
+           subtract 1 from tempcol
+           if tempcol < 1
+              move actualcol to tempcol
+           end-if
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
            end-if
 
-           if tablecol(accessrow, accesscol) = '*' 
-              and countneighbour is not = 3
-              and countneighbour is not = 2
-              move '*' to checktablecol(accessrow, accesscol)
-              move 1 to havenewdied
+           move accessrow to temprow
+           subtract 1 from temprow
+           if temprow < 1
+              move actualrow to temprow
+           end-if
+           move accesscol to tempcol
+           add 1 to tempcol
+           if tempcol > actualcol
+              move 1 to tempcol
+           end-if
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
            end-if
 
-           move 0 to countneighbour
-           if accesscol < actualcol
-               go to birth_function2
-           end-if.   
-		   
+           move accessrow to temprow
+           move accesscol to tempcol
+           subtract 1 from tempcol
+           if tempcol < 1
+              move actualcol to tempcol
+           end-if
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
+           end-if
+
+           move accessrow to temprow
+           move accesscol to tempcol
+           add 1 to tempcol
+           if tempcol > actualcol
+              move 1 to tempcol
+           end-if
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
+           end-if
+
+           move accessrow to temprow
+           add 1 to temprow
+           if temprow > actualrow
+              move 1 to temprow
+           end-if
+           move accesscol to tempcol
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
+           end-if
+
+           move accessrow to temprow
+           add 1 to temprow
+           if temprow > actualrow
+              move 1 to temprow
+           end-if
+           move accesscol to tempcol
+           subtract 1 from tempcol
+           if tempcol < 1
+              move actualcol to tempcol
+           end-if
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
+           end-if
+
+           move accessrow to temprow
+           add 1 to temprow
+           if temprow > actualrow
+              move 1 to temprow
+           end-if
+           move accesscol to tempcol
+           add 1 to tempcol
+           if tempcol > actualcol
+              move 1 to tempcol
+           end-if
+           if tablecol(temprow, tempcol) = '*'
+              add 1 to countneighbour
+           end-if.
+
        birth_function.
            add 1 to accessrow
            move 0 to accesscol
@@ -319,10 +982,90 @@
 
 	           if countiteration <= iteration
                   perform update_function
+                  divide countiteration by checkpoint_interval
+                     giving checkpoint_quotient
+                     remainder checkpoint_remainder
+                  if checkpoint_remainder = 0
+                     perform write_checkpoint
+                  end-if
+                  perform count_live_cells
+                  perform record_history
+                  if is_periodic = 0
+                     perform detect_cycle
+                     if is_periodic = 1
+                        perform report_period_line
+                     end-if
+                  end-if
+                  perform report_generation_line
 				          go to simulation
 	           end-if
            end-if.
 
+      * open/close the per-generation report around one deck's run -
+      * a resumed deck extends its existing report instead of
+      * reopening it as output, which would erase the generations
+      * already reported before the checkpoint was taken. The
+      * checkpointed generation itself was already reported right
+      * before the checkpoint was written (see simulation), so a
+      * resumed deck must not repeat count_live_cells/
+      * report_generation_line for it, and is_periodic/detected_period
+      * (restored from the checkpoint by load_checkpoint) must not be
+      * reset back to 0 either, or an oscillator already announced
+      * before the interruption gets announced a second time under a
+      * later, misleading generation number
+       run_simulation_with_report.
+           perform build_report_name
+           if resume_loaded = 1
+              open extend reportfile
+           else
+              open output reportfile
+              move 0 to is_periodic
+              move 0 to detected_period
+              perform count_live_cells
+              perform report_generation_line
+           end-if
+           perform record_history
+           perform simulation
+           perform write_report_summary
+           close reportfile.
+      * final-outcome line for the report, mirrors output_part2
+       write_report_summary.
+           move spaces to message2
+           move spaces to message3
+           move 1 to message2_size
+           move 1 to message3_size
+           move 0 to find_start
+           move 5 to sublength
+           if countiteration = 0 and is_still_life = 1
+              move statement1 to report-line
+              write report-line
+           end-if
+           if countiteration > iteration and is_still_life = 0
+              string statement2 delimited by size
+                 eachstring(deck_base + 2) delimited by space
+                     statement4 delimited by size
+                into message2
+                with pointer message2_size
+                on overflow display 'overflow!'
+              end-string
+              move message2 to report-line
+              write report-line
+           end-if
+           if countiteration > 0 and countiteration <= iteration
+              and is_still_life = 1
+              move countiteration to count_string
+              perform find_start_function
+              string statement3 delimited by size
+                 count_string(find_start:sublength) delimited by space
+                     statement4 delimited by size
+                into message3
+                with pointer message3_size
+                on overflow display 'overflow!'
+              end-string
+              move message3 to report-line
+              write report-line
+           end-if.
+
       * process the output part
        count_name_length.
            add 1 to name_size
@@ -345,8 +1088,14 @@
            write out-line
            if accessrow < actualrow
               go to output_part1
-           end-if.
+           end-if
+           move 0 to accessrow
+           move 0 to accesscol.
        output_part2.
+           move 1 to message2_size
+           move 1 to message3_size
+           move 0 to find_start
+           move 5 to sublength
            if countiteration = 0 and is_still_life = 1
               move 29 to out-line-len
               move statement1 to out-line
@@ -354,7 +1103,7 @@
            end-if
            if countiteration > iteration and is_still_life = 0
               string statement2 delimited by size
-                 eachstring(2) delimited by space
+                 eachstring(deck_base + 2) delimited by space
                      statement4 delimited by size
                 into message2
                 with pointer message2_size
@@ -386,7 +1135,9 @@
 	   
 
        write_output_file.
-           string eachstring(1) delimited by space
+           move spaces to output_file_name
+           move 1 to output_file_size
+           string eachstring(deck_base + 1) delimited by space
                   suffix_name delimited by size
              into output_file_name
              with pointer output_file_size
@@ -397,4 +1148,113 @@
              perform output_part1
              perform output_part2
            close outfile.
-       
+
+      * coordinate-list (csv) file, named after the deck the same way
+      * as the fixed-width outfile - one "row,col" line per live cell
+       write_csv_file.
+           move spaces to csv_file_name
+           move 1 to csv_file_size
+           string eachstring(deck_base + 1) delimited by space
+                  csv_suffix delimited by size
+             into csv_file_name
+             with pointer csv_file_size
+             on overflow display 'overflow!'
+           end-string
+
+           open output csvfile
+             move 0 to accessrow
+             move 0 to accesscol
+             perform csv_row_function
+           close csvfile
+           move 0 to accessrow
+           move 0 to accesscol.
+       csv_row_function.
+           add 1 to accessrow
+           move 0 to accesscol
+           perform csv_col_function
+           if accessrow < actualrow
+              go to csv_row_function
+           end-if.
+       csv_col_function.
+           add 1 to accesscol
+           if accesscol <= actualcol
+              if tablecol(accessrow, accesscol) = '*'
+                 move accessrow to csv_row_field
+                 move accesscol to csv_col_field
+                 move csv_row_field to count_string
+                 move 0 to find_start
+                 move 3 to sublength
+                 perform find_start_function
+                 move spaces to trimmed_field1
+                 move count_string(find_start:sublength)
+                   to trimmed_field1
+                 move csv_col_field to count_string
+                 move 0 to find_start
+                 move 3 to sublength
+                 perform find_start_function
+                 move spaces to trimmed_field2
+                 move count_string(find_start:sublength)
+                   to trimmed_field2
+                 move spaces to csv-line
+                 string trimmed_field1 delimited by space
+                        ',' delimited by size
+                        trimmed_field2 delimited by space
+                   into csv-line
+                 end-string
+                 write csv-line
+              end-if
+              go to csv_col_function
+           end-if.
+
+      * one append-only line per deck, kept across executions - the
+      * file does not exist on a fresh checkout so a not-found status
+      * from open extend falls back to open output to create it
+       write_audit_entry.
+           move function current-date to audit_current_date
+           open extend auditfile
+           if audit_open_status not = '00'
+              open output auditfile
+           end-if
+           move spaces to audit_record
+           move 1 to audit_size
+           move spaces to trimmed_field1
+           move spaces to trimmed_field2
+           if iteration = 0
+              move '0' to trimmed_field1
+           else
+              move iteration to count_string
+              move 0 to find_start
+              move 5 to sublength
+              perform find_start_function
+              move count_string(find_start:sublength) to trimmed_field1
+           end-if
+           if audit_generations = 0
+              move '0' to trimmed_field2
+           else
+              move audit_generations to count_string
+              move 0 to find_start
+              move 5 to sublength
+              perform find_start_function
+              move count_string(find_start:sublength) to trimmed_field2
+           end-if
+           string audit_current_date(1:8) delimited by size
+                  ' ' delimited by size
+                  audit_current_date(9:6) delimited by size
+                  ' input=' delimited by size
+                  input_file_name delimited by space
+                  ' deck=' delimited by size
+                  eachstring(deck_base + 1) delimited by space
+                  ' iteration=' delimited by size
+                  trimmed_field1 delimited by space
+                  ' generations=' delimited by size
+                  trimmed_field2 delimited by space
+                  ' outcome=' delimited by size
+                  audit_outcome delimited by space
+             into audit_record
+             with pointer audit_size
+             on overflow display 'overflow!'
+           end-string
+           move audit_record to audit-line
+           write audit-line
+           close auditfile.
+
